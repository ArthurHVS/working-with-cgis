@@ -0,0 +1,67 @@
+identification division.
+       program-id. HTMLESC.
+      *> escapes HTML-significant characters in ls-input, returning
+      *> the result in ls-output. Every DISPLAY of a caller-supplied
+      *> value into the page body is expected to go through this
+      *> first.
+       environment division.
+       data division.
+       working-storage section.
+       01 ws-idx                pic 9(4).
+       01 ws-in-len             pic 9(4).
+       01 ws-out-ptr            pic 9(4).
+       01 ws-char               pic x.
+       01 ws-entity             pic x(6).
+       01 ws-entity-len         pic 9(2).
+
+       linkage section.
+       01 ls-input              pic x(256).
+      *> worst case is every one of the 256 input bytes expanding to
+      *> the longest entity (&quot; at 6 bytes), so this has to hold
+      *> up to 6 * 256 = 1536 bytes.
+       01 ls-output             pic x(1536).
+
+       procedure division using ls-input ls-output.
+       main-logic.
+           move spaces to ls-output
+           move 1 to ws-out-ptr
+           compute ws-in-len = function length(function trim(ls-input))
+           perform varying ws-idx from 1 by 1 until ws-idx > ws-in-len
+               move ls-input(ws-idx:1) to ws-char
+               evaluate ws-char
+                   when "&"
+                       move "&amp;" to ws-entity
+                       perform append-entity
+                   when "<"
+                       move "&lt;" to ws-entity
+                       perform append-entity
+                   when ">"
+                       move "&gt;" to ws-entity
+                       perform append-entity
+                   when '"'
+                       move "&quot;" to ws-entity
+                       perform append-entity
+                   when "'"
+                       move "&#39;" to ws-entity
+                       perform append-entity
+                   when other
+                       if ws-out-ptr <= function length(ls-output)
+                           move ws-char to ls-output(ws-out-ptr:1)
+                           add 1 to ws-out-ptr
+                       end-if
+               end-evaluate
+           end-perform
+           goback.
+
+       append-entity.
+      *> guards against writing past ls-output even though its size
+      *> already covers the worst case, so a caller passing a
+      *> smaller actual-parameter buffer can't be corrupted.
+           compute ws-entity-len = function length(function trim(ws-entity))
+           if ws-out-ptr + ws-entity-len - 1 <= function length(ls-output)
+               move ws-entity(1:ws-entity-len)
+                   to ls-output(ws-out-ptr:ws-entity-len)
+               add ws-entity-len to ws-out-ptr
+           end-if.
+
+       end program HTMLESC.
