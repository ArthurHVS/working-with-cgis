@@ -2,16 +2,516 @@ identification division.
        program-id. gnucobolcgi.
        environment division.
        input-output section.
+       file-control.
+      *> daily-rolling access log: one file per calendar day, named
+      *> CGI-YYYYMMDD.LOG, appended to by every hit (see req 008's
+      *> batch program for the reader side of this format).
+           select access-log-file assign to dynamic ws-log-filename
+               organization is line sequential
+               file status is ws-log-fs.
+      *> session tokens, so a multi-step form can be tied to one
+      *> visit (see req 009).
+           select session-file assign to "SESSION.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is session-token
+               file status is ws-sess-fs.
        data division.
+       file section.
+       fd access-log-file.
+      *> sized to hold the full pipe-delimited line even when the
+      *> query string is the maximum 1024 bytes (see ws-log-line).
+       01 log-line              pic x(1150).
+       fd session-file.
+       copy "SESSREC.cpy".
+
        working-storage section.
        01 newline              pic x     value x'0a'.
+
+       copy "CGIPARM.cpy".
+
+       01 ws-sess-fs            pic xx.
+       01 ws-http-cookie        pic x(256).
+       01 ws-cookie-len         pic 9(4).
+       01 ws-cookie-ptr         pic 9(4).
+       01 ws-cookie-pair        pic x(256).
+       01 ws-cookie-name        pic x(32).
+       01 ws-cookie-value       pic x(256).
+       01 ws-session-now        pic x(21).
+       01 ws-session-is-new     pic x     value "N".
+           88 ws-session-was-created value "Y".
+       01 ws-sess-retry         pic 9     value 0.
+
+       01 ws-log-filename      pic x(20).
+       01 ws-log-fs            pic xx.
+       01 ws-log-now           pic x(21).
+       01 ws-remote-addr       pic x(64).
+       01 ws-query-string-raw  pic x(1024).
+      *> timestamp(21) + "|" + remote-addr(64) + "|" + method(10) +
+      *> "|" + query-string(1024) + margin, so the longest possible
+      *> query string is never silently cut.
+       01 ws-log-line          pic x(1150).
+
+       01 ws-request-method     pic x(10).
+       01 ws-content-length     pic x(10).
+       01 ws-content-length-n   pic 9(6)  value 0.
+
+       01 ws-param-source       pic x(1024).
+       01 ws-qs-len             pic 9(4)  value 0.
+       01 ws-ptr                pic 9(4)  value 1.
+       01 ws-pair-idx           pic 9(3)  value 0.
+      *> holds one raw "name=value" pair; cgi-param-name is x(32) and
+      *> cgi-param-value is x(256), so 32 + 1 ("=") + 256 = 289.
+       01 ws-raw-pair           pic x(289).
+
+       01 ws-scan-ptr           pic 9(4).
+       01 ws-scan-pair          pic x(289).
+       01 ws-scan-name          pic x(32).
+       01 ws-scan-value         pic x(256).
+
+      *> shared %XX/"+" url-decoding scratch area; sized to the
+      *> largest field it ever decodes into (cgi-param-value).
+       01 ws-decode-in          pic x(256).
+       01 ws-decode-out         pic x(256).
+       01 ws-decode-in-len      pic 9(4).
+       01 ws-decode-in-ptr      pic 9(4).
+       01 ws-decode-out-ptr     pic 9(4).
+       01 ws-hex-pair           pic x(2).
+       01 ws-hex-char           pic x.
+       01 ws-nibble             pic 9(2).
+       01 ws-nibble-hi          pic 9(2).
+       01 ws-nibble-lo          pic 9(2).
+       01 ws-decoded-byte       pic 9(3).
+
+       01 ws-lookup-name        pic x(32).
+       01 ws-lookup-value       pic x(256).
+       01 ws-lookup-found       pic x     value "N".
+           88 ws-lookup-was-found value "Y".
+
+       01 ws-action             pic x(32).
+
+       01 ws-error-flag         pic x     value "N".
+           88 ws-request-is-bad value "Y".
+       01 ws-error-message      pic x(80).
+
+       01 ws-escaped-value      pic x(1536).
+
+       01 ws-format-flag        pic x     value "N".
+           88 ws-want-json      value "Y".
+
        procedure division.
-       display
-           "Content-type: text/html"
-           newline
-       end-display
-       display
-           "Hello From <b>COBOL</b>"
-       end-display
-       goback.
+       main-logic.
+           move spaces to ws-request-method
+           accept ws-request-method from environment "REQUEST_METHOD"
+           if ws-request-method = "POST"
+               perform read-post-body
+           else
+               perform read-query-string
+           end-if
+           perform parse-params
+           perform determine-format
+           perform check-session-cookie
+           perform write-access-log
+           perform validate-request
+           if ws-request-is-bad
+               perform emit-error-response
+           else
+               perform emit-headers
+               perform dispatch-action
+           end-if
+           goback.
+
+       determine-format.
+      *> format=json switches the whole response (headers and body)
+      *> to JSON for script-friendly polling; anything else is HTML.
+           move "format" to ws-lookup-name
+           perform get-cgi-param
+           if ws-lookup-was-found and function trim(ws-lookup-value) = "json"
+               move "Y" to ws-format-flag
+           else
+               move "N" to ws-format-flag
+           end-if.
+
+       check-session-cookie.
+      *> looks for an existing SESSID cookie: splits the header into
+      *> individual name=value cookie-pairs first and matches the
+      *> name exactly, rather than scanning the raw header for the
+      *> substring "SESSID=" (which an unrelated cookie ending in
+      *> those characters, e.g. OTHERSESSID=, would also match). If
+      *> the caller has none, mints a new token, persists it, and
+      *> flags it to be set on the way out so a multi-step form can
+      *> be tracked as one visit.
+           move spaces to ws-http-cookie
+           accept ws-http-cookie from environment "HTTP_COOKIE"
+           move "N" to ws-session-is-new
+           move spaces to session-token
+           move 0 to ws-cookie-len
+           if ws-http-cookie not = spaces
+               compute ws-cookie-len =
+                   function length(function trim(ws-http-cookie))
+           end-if
+           move 1 to ws-cookie-ptr
+           perform until ws-cookie-ptr > ws-cookie-len
+                      or session-token not = spaces
+               move spaces to ws-cookie-pair
+               unstring ws-http-cookie delimited by ";"
+                   into ws-cookie-pair
+                   with pointer ws-cookie-ptr
+               end-unstring
+               if ws-cookie-pair not = spaces
+                   move spaces to ws-cookie-name ws-cookie-value
+                   unstring ws-cookie-pair delimited by "="
+                       into ws-cookie-name ws-cookie-value
+                   end-unstring
+                   if function trim(ws-cookie-name) = "SESSID"
+                       move ws-cookie-value to session-token
+                   end-if
+               end-if
+           end-perform
+           if session-token = spaces
+               perform create-session
+           end-if.
+
+       create-session.
+      *> mints a session token and persists it, retrying with a bumped
+      *> suffix on a duplicate key the way SUBMITFORM retries on
+      *> submit-id, since two hits in the same hundredth of a second
+      *> would otherwise collide on the same token.
+           move function current-date to ws-session-now
+           move 0 to ws-sess-retry
+           perform build-session-token
+           open i-o session-file
+           if ws-sess-fs = "35"
+               open output session-file
+           end-if
+           perform write-session-record
+               with test after
+               until ws-sess-fs not = "22" or ws-sess-retry > 5
+           close session-file
+           if ws-sess-fs = "00"
+               move "Y" to ws-session-is-new
+           else
+               move "N" to ws-session-is-new
+           end-if.
+
+       build-session-token.
+           move spaces to session-token
+           string "SESS" ws-session-now(1:16) ws-sess-retry
+               delimited by size into session-token
+           move ws-session-now to session-created.
+
+       write-session-record.
+           write session-record
+           if ws-sess-fs = "22"
+               add 1 to ws-sess-retry
+               perform build-session-token
+           end-if.
+
+       validate-request.
+      *> works out which screen was asked for and makes sure the
+      *> parameters it needs are present before we commit to a 200.
+           move "N" to ws-error-flag
+           move spaces to ws-error-message
+           move "action" to ws-lookup-name
+           perform get-cgi-param
+           if ws-lookup-was-found
+               move ws-lookup-value to ws-action
+           else
+               move "hello" to ws-action
+           end-if
+           if function trim(ws-action) = "submit"
+               move "name" to ws-lookup-name
+               perform get-cgi-param
+               if not ws-lookup-was-found
+                   move "Y" to ws-error-flag
+                   move "Missing required parameter: name"
+                       to ws-error-message
+               end-if
+           end-if.
+
+       emit-error-response.
+           display "Status: 400 Bad Request" end-display
+           if ws-want-json
+               display "Content-type: application/json" end-display
+               perform emit-set-cookie-header
+               display newline with no advancing end-display
+               display
+                   '{"error":"' function trim(ws-error-message) '"}'
+               end-display
+           else
+               display "Content-type: text/plain" end-display
+               perform emit-set-cookie-header
+               display newline with no advancing end-display
+               display
+                   function trim(ws-error-message)
+               end-display
+           end-if.
+
+       emit-set-cookie-header.
+           if ws-session-was-created
+               display
+                   "Set-Cookie: SESSID=" function trim(session-token)
+                   "; Path=/"
+               end-display
+           end-if.
+
+       dispatch-action.
+      *> front controller: "action" selects the screen. New screens
+      *> are added by CALLing another module, not by shipping a new
+      *> CGI binary.
+           evaluate function trim(ws-action)
+               when "submit"
+                   call "SUBMITFORM" using cgi-params ws-format-flag
+               when "report"
+                   call "SHOWREPORT" using cgi-params ws-format-flag
+               when other
+                   perform emit-body
+           end-evaluate.
+
+       read-query-string.
+           move spaces to ws-param-source
+           accept ws-param-source from environment "QUERY_STRING".
+
+       read-post-body.
+      *> reads exactly CONTENT_LENGTH bytes of the POST body from
+      *> standard input, the way the web server delivers them.
+           move spaces to ws-content-length
+           accept ws-content-length from environment "CONTENT_LENGTH"
+           move 0 to ws-content-length-n
+           if ws-content-length not = spaces
+               compute ws-content-length-n =
+                   function numval(ws-content-length)
+           end-if
+           if ws-content-length-n > function length(ws-param-source)
+               move function length(ws-param-source) to ws-content-length-n
+           end-if
+           move spaces to ws-param-source
+           if ws-content-length-n > 0
+               accept ws-param-source(1:ws-content-length-n)
+           end-if.
+
+       parse-params.
+      *> splits the raw parameter string into the cgi-param-table for
+      *> SUBMITFORM/SHOWREPORT and the audit trail. Routing/validation
+      *> lookups within this program go through get-cgi-param, which
+      *> scans ws-param-source directly rather than this capped
+      *> table, so they can't be defeated if the table overflows.
+           move 0 to cgi-param-count
+           move "N" to cgi-param-truncated
+           move 0 to ws-qs-len
+           if ws-param-source not = spaces
+               compute ws-qs-len =
+                   function length(function trim(ws-param-source))
+           end-if
+           move 1 to ws-ptr
+           perform varying ws-pair-idx from 1 by 1
+                   until ws-ptr > ws-qs-len
+                      or ws-pair-idx > 40
+               move spaces to ws-raw-pair
+               unstring ws-param-source delimited by "&"
+                   into ws-raw-pair
+                   with pointer ws-ptr
+               end-unstring
+               perform store-cgi-pair
+           end-perform
+           if ws-ptr <= ws-qs-len
+               move "Y" to cgi-param-truncated
+           end-if.
+
+       store-cgi-pair.
+      *> splits one raw pair on "=" and url-decodes both sides before
+      *> storing them, the way a real form submission encodes spaces
+      *> as "+" and reserved characters as %XX.
+           if ws-raw-pair not = spaces
+               add 1 to cgi-param-count
+               move spaces to ws-scan-name ws-scan-value
+               unstring ws-raw-pair delimited by "="
+                   into ws-scan-name ws-scan-value
+               end-unstring
+               move ws-scan-name to ws-decode-in
+               perform url-decode
+               move ws-decode-out to cgi-param-name(cgi-param-count)
+               move ws-scan-value to ws-decode-in
+               perform url-decode
+               move ws-decode-out to cgi-param-value(cgi-param-count)
+           end-if.
+
+       write-access-log.
+      *> appends one pipe-delimited line per hit to the log file for
+      *> today: timestamp|remote_addr|request_method|query_string.
+           move function current-date to ws-log-now
+           string "CGI-" ws-log-now(1:8) ".LOG"
+               delimited by size into ws-log-filename
+           move spaces to ws-remote-addr
+           accept ws-remote-addr from environment "REMOTE_ADDR"
+           move spaces to ws-query-string-raw
+           accept ws-query-string-raw from environment "QUERY_STRING"
+           move spaces to ws-log-line
+           string
+               function trim(ws-log-now) "|" delimited by size
+               function trim(ws-remote-addr) "|" delimited by size
+               function trim(ws-request-method) "|" delimited by size
+               function trim(ws-query-string-raw) delimited by size
+               into ws-log-line
+           end-string
+           open extend access-log-file
+           if ws-log-fs not = "00"
+               open output access-log-file
+           end-if
+           write log-line from ws-log-line
+           close access-log-file.
+
+       get-cgi-param.
+      *> looks up ws-lookup-name by scanning ws-param-source directly
+      *> (not the capped cgi-param-table), so routing/validation
+      *> lookups like "action", "format" and "name" can't be silently
+      *> defeated by unrelated parameters overflowing the table.
+      *> Values (and names, for the comparison) are url-decoded the
+      *> same way store-cgi-pair decodes table entries.
+           move spaces to ws-lookup-value
+           move "N" to ws-lookup-found
+           move 1 to ws-scan-ptr
+           perform until ws-scan-ptr > ws-qs-len or ws-lookup-was-found
+               move spaces to ws-scan-pair
+               unstring ws-param-source delimited by "&"
+                   into ws-scan-pair
+                   with pointer ws-scan-ptr
+               end-unstring
+               if ws-scan-pair not = spaces
+                   move spaces to ws-scan-name ws-scan-value
+                   unstring ws-scan-pair delimited by "="
+                       into ws-scan-name ws-scan-value
+                   end-unstring
+                   move ws-scan-name to ws-decode-in
+                   perform url-decode
+                   if function trim(ws-decode-out) =
+                           function trim(ws-lookup-name)
+                       move ws-scan-value to ws-decode-in
+                       perform url-decode
+                       move ws-decode-out to ws-lookup-value
+                       move "Y" to ws-lookup-found
+                   end-if
+               end-if
+           end-perform.
+
+       url-decode.
+      *> turns "+" into a space and %XX into the byte it encodes,
+      *> reading ws-decode-in and writing ws-decode-out; every real
+      *> browser/form submission encodes reserved characters this
+      *> way before the query string or POST body reaches us.
+           move spaces to ws-decode-out
+           move 0 to ws-decode-in-len
+           if ws-decode-in not = spaces
+               compute ws-decode-in-len =
+                   function length(function trim(ws-decode-in))
+           end-if
+           move 1 to ws-decode-in-ptr
+           move 1 to ws-decode-out-ptr
+           perform until ws-decode-in-ptr > ws-decode-in-len
+               move ws-decode-in(ws-decode-in-ptr:1) to ws-hex-char
+               evaluate true
+                   when ws-hex-char = "+"
+                       if ws-decode-out-ptr <=
+                               function length(ws-decode-out)
+                           move " " to ws-decode-out(ws-decode-out-ptr:1)
+                           add 1 to ws-decode-out-ptr
+                       end-if
+                       add 1 to ws-decode-in-ptr
+                   when ws-hex-char = "%"
+                           and ws-decode-in-ptr + 2 <= ws-decode-in-len
+                       move ws-decode-in(ws-decode-in-ptr + 1:2)
+                           to ws-hex-pair
+                       perform decode-hex-pair
+                       if ws-decode-out-ptr <=
+                               function length(ws-decode-out)
+                           move function char(ws-decoded-byte + 1)
+                               to ws-decode-out(ws-decode-out-ptr:1)
+                           add 1 to ws-decode-out-ptr
+                       end-if
+                       add 3 to ws-decode-in-ptr
+                   when other
+                       if ws-decode-out-ptr <=
+                               function length(ws-decode-out)
+                           move ws-hex-char
+                               to ws-decode-out(ws-decode-out-ptr:1)
+                           add 1 to ws-decode-out-ptr
+                       end-if
+                       add 1 to ws-decode-in-ptr
+               end-evaluate
+           end-perform.
+
+       decode-hex-pair.
+           move ws-hex-pair(1:1) to ws-hex-char
+           perform hex-nibble-value
+           move ws-nibble to ws-nibble-hi
+           move ws-hex-pair(2:1) to ws-hex-char
+           perform hex-nibble-value
+           move ws-nibble to ws-nibble-lo
+           compute ws-decoded-byte = ws-nibble-hi * 16 + ws-nibble-lo.
+
+       hex-nibble-value.
+           evaluate ws-hex-char
+               when "0" move 0 to ws-nibble
+               when "1" move 1 to ws-nibble
+               when "2" move 2 to ws-nibble
+               when "3" move 3 to ws-nibble
+               when "4" move 4 to ws-nibble
+               when "5" move 5 to ws-nibble
+               when "6" move 6 to ws-nibble
+               when "7" move 7 to ws-nibble
+               when "8" move 8 to ws-nibble
+               when "9" move 9 to ws-nibble
+               when "A" when "a" move 10 to ws-nibble
+               when "B" when "b" move 11 to ws-nibble
+               when "C" when "c" move 12 to ws-nibble
+               when "D" when "d" move 13 to ws-nibble
+               when "E" when "e" move 14 to ws-nibble
+               when "F" when "f" move 15 to ws-nibble
+               when other move 0 to ws-nibble
+           end-evaluate.
+
+       emit-headers.
+           if ws-want-json
+               display "Content-type: application/json" end-display
+           else
+               display "Content-type: text/html" end-display
+           end-if
+           perform emit-set-cookie-header
+           display newline with no advancing end-display.
+
+       emit-body.
+           move "name" to ws-lookup-name
+           perform get-cgi-param
+           if ws-want-json
+               perform emit-body-json
+           else
+               perform emit-body-html
+           end-if.
+
+       emit-body-html.
+           if ws-lookup-was-found
+               call "HTMLESC" using ws-lookup-value ws-escaped-value
+               display
+                   "Hello From <b>COBOL</b>, "
+                   function trim(ws-escaped-value) "!"
+               end-display
+           else
+               display
+                   "Hello From <b>COBOL</b>"
+               end-display
+           end-if.
+
+       emit-body-json.
+           if ws-lookup-was-found
+               call "JSONESC" using ws-lookup-value ws-escaped-value
+               display
+                   '{"message":"Hello From COBOL","name":"'
+                   function trim(ws-escaped-value) '"}'
+               end-display
+           else
+               display
+                   '{"message":"Hello From COBOL"}'
+               end-display
+           end-if.
+
        end program gnucobolcgi.
