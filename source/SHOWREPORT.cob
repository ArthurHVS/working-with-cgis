@@ -0,0 +1,80 @@
+identification division.
+       program-id. SHOWREPORT.
+       environment division.
+       input-output section.
+       data division.
+       working-storage section.
+       01 ws-pair-idx           pic 9(3).
+       01 ws-name-buf           pic x(256).
+       01 ws-value-buf          pic x(256).
+       01 ws-escaped-name       pic x(1536).
+       01 ws-escaped-value      pic x(1536).
+
+       linkage section.
+       copy "CGIPARM.cpy".
+       01 ls-format-flag        pic x.
+           88 ls-want-json      value "Y".
+
+       procedure division using cgi-params ls-format-flag.
+       main-logic.
+           if ls-want-json
+               perform emit-report-json
+           else
+               perform emit-report-html
+           end-if
+           goback.
+
+       emit-report-html.
+           display "<h1>Submitted parameters</h1>".
+           if cgi-param-count = 0
+               display "<p>No parameters were submitted.</p>"
+           else
+               display "<ul>"
+               perform varying ws-pair-idx from 1 by 1
+                       until ws-pair-idx > cgi-param-count
+                   move spaces to ws-name-buf ws-value-buf
+                   move cgi-param-name(ws-pair-idx) to ws-name-buf
+                   move cgi-param-value(ws-pair-idx) to ws-value-buf
+                   call "HTMLESC" using ws-name-buf ws-escaped-name
+                   call "HTMLESC" using ws-value-buf ws-escaped-value
+                   display
+                       "<li>" function trim(ws-escaped-name)
+                       " = " function trim(ws-escaped-value)
+                       "</li>"
+                   end-display
+               end-perform
+               display "</ul>"
+           end-if
+           if cgi-param-truncated = "Y"
+               display
+                   "<p>Note: more parameters were submitted than "
+                   "could be shown here.</p>"
+               end-display
+           end-if.
+
+       emit-report-json.
+           display '{"parameters":[' with no advancing.
+           perform varying ws-pair-idx from 1 by 1
+                   until ws-pair-idx > cgi-param-count
+               move spaces to ws-name-buf ws-value-buf
+               move cgi-param-name(ws-pair-idx) to ws-name-buf
+               move cgi-param-value(ws-pair-idx) to ws-value-buf
+               call "JSONESC" using ws-name-buf ws-escaped-name
+               call "JSONESC" using ws-value-buf ws-escaped-value
+               if ws-pair-idx > 1
+                   display "," with no advancing
+               end-if
+               display
+                   '{"name":"' function trim(ws-escaped-name)
+                   '","value":"' function trim(ws-escaped-value) '"}'
+                   with no advancing
+               end-display
+           end-perform
+           display "]" with no advancing
+           if cgi-param-truncated = "Y"
+               display ',"truncated":true}' end-display
+           else
+               display ',"truncated":false}' end-display
+           end-if.
+
+       end program SHOWREPORT.
