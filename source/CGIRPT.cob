@@ -0,0 +1,193 @@
+identification division.
+       program-id. CGIRPT.
+      *> nightly batch job: reads the previous day's CGI access log
+      *> (written by gnucobolcgi's write-access-log paragraph, see
+      *> req 005) and produces a hit-count-by-action report for
+      *> operations to check each morning.
+       environment division.
+       input-output section.
+       file-control.
+           select access-log-file assign to dynamic ws-log-filename
+               organization is line sequential
+               file status is ws-log-fs.
+           select report-file assign to dynamic ws-report-filename
+               organization is line sequential
+               file status is ws-rpt-fs.
+       data division.
+       file section.
+      *> sized to match gnucobolcgi's write-access-log line layout
+      *> (see source/test.cob) so a full-length query string doesn't
+      *> get split across records when read back here.
+       fd access-log-file.
+       01 log-line               pic x(1150).
+       fd report-file.
+       01 report-line             pic x(300).
+
+       working-storage section.
+       01 ws-log-filename        pic x(20).
+       01 ws-report-filename     pic x(24).
+       01 ws-log-fs              pic xx.
+       01 ws-rpt-fs              pic xx.
+       01 ws-eof-flag            pic x     value "N".
+           88 ws-at-eof          value "Y".
+
+       01 ws-today               pic 9(8).
+       01 ws-today-int           pic 9(8).
+       01 ws-yesterday-int       pic 9(8).
+       01 ws-yesterday           pic 9(8).
+       01 ws-yesterday-x         pic x(8).
+
+       01 ws-log-line            pic x(1150).
+       01 ws-timestamp           pic x(21).
+       01 ws-remote-addr         pic x(64).
+       01 ws-method              pic x(10).
+       01 ws-query-string        pic x(1024).
+
+       01 ws-action-value        pic x(32).
+       01 ws-action-found        pic x     value "N".
+           88 ws-action-was-found value "Y".
+
+       01 ws-qs-len               pic 9(4).
+       01 ws-qs-ptr               pic 9(4).
+      *> holds one raw "name=value" pair; cgi-param-name is x(32) and
+      *> cgi-param-value is x(256), so 32 + 1 ("=") + 256 = 289.
+       01 ws-raw-pair             pic x(289).
+       01 ws-pair-name            pic x(32).
+       01 ws-pair-value           pic x(256).
+
+       01 ws-action-table.
+           05 ws-action-count-total pic 9(5) value 0.
+           05 ws-action-entries occurs 40 times.
+               10 ws-action-name    pic x(32).
+               10 ws-action-hits    pic 9(7).
+       01 ws-tab-idx              pic 9(3).
+       01 ws-total-hits           pic 9(7) value 0.
+
+       procedure division.
+       main-logic.
+           perform compute-report-date
+           perform open-files
+           if ws-log-fs = "00"
+               perform read-log-file
+               perform close-files
+               perform write-report
+           else
+               perform write-no-log-report
+           end-if
+           goback.
+
+       compute-report-date.
+           move function current-date(1:8) to ws-today
+           compute ws-today-int = function integer-of-date(ws-today)
+           compute ws-yesterday-int = ws-today-int - 1
+           compute ws-yesterday = function date-of-integer(ws-yesterday-int)
+           move ws-yesterday to ws-yesterday-x
+           string "CGI-" ws-yesterday-x ".LOG"
+               delimited by size into ws-log-filename
+           string "CGIRPT-" ws-yesterday-x ".TXT"
+               delimited by size into ws-report-filename.
+
+       open-files.
+           open input access-log-file.
+
+       read-log-file.
+           read access-log-file
+               at end move "Y" to ws-eof-flag
+           end-read
+           perform until ws-at-eof
+               move log-line to ws-log-line
+               perform tally-log-line
+               read access-log-file
+                   at end move "Y" to ws-eof-flag
+               end-read
+           end-perform.
+
+       tally-log-line.
+           add 1 to ws-total-hits
+           move spaces to ws-timestamp ws-remote-addr
+                          ws-method ws-query-string
+           unstring ws-log-line delimited by "|"
+               into ws-timestamp ws-remote-addr
+                    ws-method ws-query-string
+           end-unstring
+           perform extract-action
+           perform record-action-hit.
+
+       extract-action.
+      *> pulls the value of the "action" parameter out of the raw
+      *> query string; hits with no action are bucketed as "(none)".
+           move spaces to ws-action-value
+           move "N" to ws-action-found
+           move 0 to ws-qs-len
+           if ws-query-string not = spaces
+               compute ws-qs-len =
+                   function length(function trim(ws-query-string))
+           end-if
+           move 1 to ws-qs-ptr
+           perform until ws-qs-ptr > ws-qs-len
+                      or ws-action-was-found
+               move spaces to ws-raw-pair
+               unstring ws-query-string delimited by "&"
+                   into ws-raw-pair
+                   with pointer ws-qs-ptr
+               end-unstring
+               if ws-raw-pair not = spaces
+                   move spaces to ws-pair-name ws-pair-value
+                   unstring ws-raw-pair delimited by "="
+                       into ws-pair-name ws-pair-value
+                   end-unstring
+                   if ws-pair-name = "action"
+                       move ws-pair-value(1:32) to ws-action-value
+                       move "Y" to ws-action-found
+                   end-if
+               end-if
+           end-perform
+           if not ws-action-was-found
+               move "(none)" to ws-action-value
+           end-if.
+
+       record-action-hit.
+           move 0 to ws-tab-idx
+           perform varying ws-tab-idx from 1 by 1
+                   until ws-tab-idx > ws-action-count-total
+               if ws-action-name(ws-tab-idx) = ws-action-value
+                   add 1 to ws-action-hits(ws-tab-idx)
+                   exit paragraph
+               end-if
+           end-perform
+           if ws-action-count-total < 40
+               add 1 to ws-action-count-total
+               move ws-action-value to ws-action-name(ws-action-count-total)
+               move 1 to ws-action-hits(ws-action-count-total)
+           end-if.
+
+       close-files.
+           close access-log-file.
+
+       write-report.
+           open output report-file
+           perform varying ws-tab-idx from 1 by 1
+                   until ws-tab-idx > ws-action-count-total
+               move spaces to report-line
+               string
+                   function trim(ws-action-name(ws-tab-idx)) ": "
+                   ws-action-hits(ws-tab-idx)
+                   delimited by size into report-line
+               end-string
+               write report-line
+           end-perform
+           move spaces to report-line
+           string "TOTAL: " ws-total-hits
+               delimited by size into report-line
+           write report-line
+           close report-file.
+
+       write-no-log-report.
+           open output report-file
+           move spaces to report-line
+           string "No access log found for " ws-yesterday-x
+               delimited by size into report-line
+           write report-line
+           close report-file.
+
+       end program CGIRPT.
