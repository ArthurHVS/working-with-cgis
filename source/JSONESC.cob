@@ -0,0 +1,54 @@
+identification division.
+       program-id. JSONESC.
+      *> escapes characters that are significant inside a JSON string
+      *> literal (quote and backslash) in ls-input, returning the
+      *> result in ls-output. Sibling of HTMLESC for format=json
+      *> output.
+       environment division.
+       data division.
+       working-storage section.
+       01 ws-idx                pic 9(4).
+       01 ws-in-len             pic 9(4).
+       01 ws-out-ptr            pic 9(4).
+       01 ws-char               pic x.
+
+       linkage section.
+       01 ls-input              pic x(256).
+      *> sized to match HTMLESC's ls-output so callers can share one
+      *> escaped-value buffer regardless of which escaper they call;
+      *> JSON's own worst case (every byte a quote or backslash) only
+      *> needs 2 * 256 = 512, well inside this.
+       01 ls-output             pic x(1536).
+
+       procedure division using ls-input ls-output.
+       main-logic.
+           move spaces to ls-output
+           move 1 to ws-out-ptr
+           compute ws-in-len = function length(function trim(ls-input))
+           perform varying ws-idx from 1 by 1 until ws-idx > ws-in-len
+               move ls-input(ws-idx:1) to ws-char
+               evaluate ws-char
+                   when '"'
+                       if ws-out-ptr + 1 <= function length(ls-output)
+                           move "\" to ls-output(ws-out-ptr:1)
+                           add 1 to ws-out-ptr
+                           move '"' to ls-output(ws-out-ptr:1)
+                           add 1 to ws-out-ptr
+                       end-if
+                   when "\"
+                       if ws-out-ptr + 1 <= function length(ls-output)
+                           move "\" to ls-output(ws-out-ptr:1)
+                           add 1 to ws-out-ptr
+                           move "\" to ls-output(ws-out-ptr:1)
+                           add 1 to ws-out-ptr
+                       end-if
+                   when other
+                       if ws-out-ptr <= function length(ls-output)
+                           move ws-char to ls-output(ws-out-ptr:1)
+                           add 1 to ws-out-ptr
+                       end-if
+               end-evaluate
+           end-perform
+           goback.
+
+       end program JSONESC.
