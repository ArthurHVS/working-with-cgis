@@ -0,0 +1,165 @@
+identification division.
+       program-id. SUBMITFORM.
+       environment division.
+       input-output section.
+       file-control.
+           select submit-file assign to "SUBMIT.DAT"
+               organization is indexed
+               access mode is dynamic
+               record key is submit-id
+               file status is ws-fs.
+       data division.
+       file section.
+       fd submit-file.
+       copy "SUBMREC.cpy".
+
+       working-storage section.
+       01 ws-fs                 pic xx.
+       01 ws-now                pic x(21).
+       01 ws-retry-count        pic 9    value 0.
+
+       01 ws-lookup-name        pic x(32).
+       01 ws-lookup-value       pic x(256).
+       01 ws-lookup-found       pic x     value "N".
+           88 ws-lookup-was-found value "Y".
+       01 ws-pair-idx           pic 9(3).
+       01 ws-submit-data-tmp    pic x(256).
+       01 ws-escaped-value      pic x(1536).
+       01 ws-truncated-word     pic x(5).
+
+       linkage section.
+       copy "CGIPARM.cpy".
+       01 ls-format-flag        pic x.
+           88 ls-want-json      value "Y".
+
+       procedure division using cgi-params ls-format-flag.
+       main-logic.
+           move "name" to ws-lookup-name
+           perform get-cgi-param
+           perform save-submission
+           if ls-want-json
+               call "JSONESC" using ws-lookup-value ws-escaped-value
+               if ws-fs = "00"
+                   if submit-truncated = "Y"
+                       move "true" to ws-truncated-word
+                   else
+                       move "false" to ws-truncated-word
+                   end-if
+                   display
+                       '{"id":"' submit-id
+                       '","name":"' function trim(ws-escaped-value)
+                       '","saved":true'
+                       ',"truncated":' function trim(ws-truncated-word)
+                       '}'
+                   end-display
+               else
+                   display
+                       '{"id":null,"name":"' function trim(ws-escaped-value)
+                       '","saved":false}'
+                   end-display
+               end-if
+           else
+               call "HTMLESC" using ws-lookup-value ws-escaped-value
+               if ws-fs = "00"
+                   if submit-truncated = "Y"
+                       display
+                           "Submitted: " function trim(ws-escaped-value)
+                           " (id " submit-id
+                           ", audit data truncated)"
+                       end-display
+                   else
+                       display
+                           "Submitted: " function trim(ws-escaped-value)
+                           " (id " submit-id ")"
+                       end-display
+                   end-if
+               else
+                   display
+                       "Submitted: " function trim(ws-escaped-value)
+                       " (not saved, file status " ws-fs ")"
+                   end-display
+               end-if
+           end-if
+           goback.
+
+       get-cgi-param.
+      *> looks up ws-lookup-name in cgi-params, sets
+      *> ws-lookup-value and ws-lookup-found.
+           move spaces to ws-lookup-value
+           move "N" to ws-lookup-found
+           perform varying ws-pair-idx from 1 by 1
+                   until ws-pair-idx > cgi-param-count
+               if cgi-param-name(ws-pair-idx) = ws-lookup-name
+                   move cgi-param-value(ws-pair-idx) to ws-lookup-value
+                   move "Y" to ws-lookup-found
+               end-if
+           end-perform.
+
+       save-submission.
+      *> appends the current submission to SUBMIT.DAT, generating a
+      *> submission id from the current timestamp and retrying on a
+      *> duplicate key (two hits in the same hundredth of a second).
+           move spaces to submit-record
+           move function current-date to ws-now
+           move ws-now(7:10) to submit-id
+           move ws-now to submit-timestamp
+           move "N" to submit-truncated
+           if function length(function trim(ws-lookup-value)) > 64
+               move "Y" to submit-truncated
+           end-if
+           move ws-lookup-value to submit-name
+           perform build-submit-data
+           open i-o submit-file
+           if ws-fs = "35"
+               open output submit-file
+           end-if
+           move 0 to ws-retry-count
+           perform write-submit-record
+               with test after
+               until ws-fs not = "22" or ws-retry-count > 5
+           close submit-file.
+
+       write-submit-record.
+           write submit-record
+           if ws-fs = "22"
+               add 1 to submit-id
+               add 1 to ws-retry-count
+           end-if.
+
+       build-submit-data.
+      *> reconstructs the submitted fields as name=value&name=value
+      *> for audit purposes. cgi-param-count entries of up to 289
+      *> bytes each (32 + "=" + 256) can add up to far more than
+      *> submit-data's 256 bytes, so ON OVERFLOW flags
+      *> submit-truncated rather than silently losing data with no
+      *> record of it. submit-truncated is initialized in
+      *> save-submission (which also flags a too-long submit-name),
+      *> not here, so this can only ever add a "Y", never clear one.
+           move spaces to submit-data ws-submit-data-tmp
+           perform varying ws-pair-idx from 1 by 1
+                   until ws-pair-idx > cgi-param-count
+               if ws-pair-idx = 1
+                   string
+                       function trim(cgi-param-name(ws-pair-idx))
+                       "=" delimited by size
+                       function trim(cgi-param-value(ws-pair-idx))
+                       into ws-submit-data-tmp
+                       on overflow
+                           move "Y" to submit-truncated
+                   end-string
+               else
+                   string
+                       function trim(ws-submit-data-tmp) delimited by size
+                       "&" delimited by size
+                       function trim(cgi-param-name(ws-pair-idx))
+                       "=" delimited by size
+                       function trim(cgi-param-value(ws-pair-idx))
+                       into ws-submit-data-tmp
+                       on overflow
+                           move "Y" to submit-truncated
+                   end-string
+               end-if
+           end-perform
+           move ws-submit-data-tmp to submit-data.
+
+       end program SUBMITFORM.
