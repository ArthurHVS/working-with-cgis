@@ -0,0 +1,6 @@
+      *> SESSION-RECORD
+      *> One row per issued session token, written to SESSION.DAT so
+      *> a multi-step form can be tied to a single visit.
+       01 session-record.
+           05 session-token        pic x(32).
+           05 session-created      pic x(21).
