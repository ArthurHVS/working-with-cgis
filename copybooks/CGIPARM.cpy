@@ -0,0 +1,14 @@
+      *> CGI-PARAMS
+      *> Holds the QUERY_STRING (or POST body) once split into
+      *> name=value pairs. Shared by gnucobolcgi and the screen
+      *> sub-programs it CALLs.
+       01 cgi-params.
+           05 cgi-param-count      pic 9(3) value 0.
+      *> "Y" when the raw parameter string had more pairs than the
+      *> 40-slot table below could hold; see gnucobolcgi's
+      *> parse-params. Routing/validation lookups (action, format,
+      *> name) don't depend on this table, so they aren't affected.
+           05 cgi-param-truncated  pic x    value "N".
+           05 cgi-param-table occurs 40 times.
+               10 cgi-param-name   pic x(32).
+               10 cgi-param-value  pic x(256).
