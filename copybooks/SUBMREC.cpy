@@ -0,0 +1,10 @@
+      *> SUBMIT-RECORD
+      *> Layout of a single row appended to SUBMIT.DAT by SUBMITFORM.
+       01 submit-record.
+           05 submit-id            pic 9(10).
+           05 submit-timestamp     pic x(21).
+           05 submit-name          pic x(64).
+           05 submit-data          pic x(256).
+      *> "Y" when the name=value&... reconstruction in submit-data
+      *> below didn't fit and had to be cut off; see build-submit-data.
+           05 submit-truncated     pic x.
